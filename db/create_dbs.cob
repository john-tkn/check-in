@@ -1,36 +1,68 @@
-       IDENTIFICATION DIVISION.                                                 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-DBS.
-       AUTHOR. JOHN CHIRPICH.                                                   
-       DATE-WRITTEN. 10-17-2024.                                                
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       SPECIAL-NAMES.                                                           
-       SOURCE-COMPUTER. X86.                                                    
-       INPUT-OUTPUT SECTION.                                                    
-           FILE-CONTROL.                                                        
-           SELECT FC-CAMPERS ASSIGN TO 'campers.dat'                       
-           ORGANIZATION IS INDEXED                                              
-           ACCESS MODE IS DYNAMIC                                               
-           RECORD KEY IS FD-CAMPER-TROOP.                                       
-                                                                                
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD FC-CAMPERS.                                                           
-       01 FD-CAMPER.                                                            
-          88 EOF VALUE HIGH-VALUE.                                              
-           02 FD-CAMPER-TROOP.                                                  
-                03 FD-CAMPER-AREA PIC 9.                                        
-                03 FD-CAMPER-UNIT PIC 999.                                      
-           02 FD-SIGNED-UP.                                                     
-                03 FD-ADULTS PIC 99.                                           
-                03 FD-YOUTH PIC 99.                                            
-           02 FD-ACTUAL.                                                        
-                03 FD-ACTAUL-ADULTS PIC 99.                                    
-                03 FD-ACTUAL-YOUTH PIC 99. 
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. 10-17-2024.
+      * MODIFICATION HISTORY
+      *   10-17-2024  JC  ORIGINAL VERSION - CREATES CAMPERS.DAT
+      *   11-05-2024  JC  ALSO CREATES CAMPS.DAT. CAMPERS.DAT RECORD
+      *                   AND FILE-CONTROL ENTRIES MOVED TO SHARED
+      *                   COPYBOOKS SO EVERY PROGRAM THAT OPENS THESE
+      *                   FILES USES THE SAME LAYOUT.
+      *   11-13-2024  JC  ALSO CREATES THE EMPTY ROSTER.DAT FILE.
+      *   02-10-2025  JC  ALSO CREATES THE EMPTY CAMP_AUDIT.DAT FILE.
+      *   06-02-2025  JC  ALSO CREATES THE EOD_CHECKPOINT.DAT FILE,
+      *                   SEEDED COMPLETE SO THE FIRST RECONCILIATION
+      *                   RUN STARTS FROM THE BEGINNING OF CAMPS.DAT.
+      *   09-22-2025  JC  ALSO CREATES THE EMPTY WAITLIST.DAT FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           COPY CAMPRSEL.
+           COPY CAMPSEL.
+           COPY AUDTSEL.
+           COPY EODCSEL.
+           COPY WAITSEL.
+           COPY ROSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPRFD.
+           COPY CAMPFD.
+           COPY AUDTFD.
+           COPY EODCFD.
+           COPY WAITFD.
+           COPY ROSTFD.
        PROCEDURE DIVISION.
        CREATE-DBS.
-          OPEN OUTPUT FC-CAMPERS
-          CLOSE FC-CAMPERS
-          DISPLAY "CREATED CAMPERS DB"
+           OPEN OUTPUT FC-CAMPERS
+           CLOSE FC-CAMPERS
+           DISPLAY "CREATED CAMPERS DB"
+
+           OPEN OUTPUT FC-CAMPS
+           CLOSE FC-CAMPS
+           DISPLAY "CREATED CAMPS DB"
+
+           OPEN OUTPUT FC-CAMP-AUDIT
+           CLOSE FC-CAMP-AUDIT
+           DISPLAY "CREATED CAMP AUDIT TRAIL"
+
+           SET CHK-COMPLETE TO TRUE
+           MOVE SPACES TO CHK-MAIN-CAMP
+           MOVE SPACES TO CHK-SUBCAMP
+           OPEN OUTPUT FC-CHECKPOINT
+           WRITE CHK-RECORD
+           CLOSE FC-CHECKPOINT
+           DISPLAY "CREATED EOD CHECKPOINT FILE"
+
+           OPEN OUTPUT FC-WAITLIST
+           CLOSE FC-WAITLIST
+           DISPLAY "CREATED WAITLIST DB"
+
+           OPEN OUTPUT FC-ROSTER
+           CLOSE FC-ROSTER
+           DISPLAY "CREATED ROSTER DB"
 
-          STOP RUN.
+           STOP RUN.
