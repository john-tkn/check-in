@@ -0,0 +1,8 @@
+      *================================================================
+      *  CAMPRSEL   FILE-CONTROL ENTRY FOR THE TROOP MASTER FILE
+      *             (CAMPERS.DAT).
+      *================================================================
+           SELECT FC-CAMPERS ASSIGN TO 'campers.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CAMPER-TROOP.
