@@ -0,0 +1,12 @@
+      *================================================================
+      *  EODCFD     FD AND RECORD LAYOUT FOR THE END-OF-DAY CAPACITY
+      *             RECONCILIATION CHECKPOINT FILE (EOD_CHECKPOINT.
+      *             DAT).
+      *================================================================
+       FD  FC-CHECKPOINT.
+       01  CHK-RECORD.
+           02  CHK-STATUS PIC X(01).
+               88  CHK-IN-PROGRESS VALUE "I".
+               88  CHK-COMPLETE VALUE "C".
+           02  CHK-MAIN-CAMP PIC X(02).
+           02  CHK-SUBCAMP PIC X(15).
