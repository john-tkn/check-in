@@ -0,0 +1,16 @@
+      *================================================================
+      *  ROSTFD     FD AND RECORD LAYOUT FOR THE CAMPER ROSTER DETAIL
+      *             FILE (ROSTER.DAT).
+      *================================================================
+       FD  FC-ROSTER.
+       01  ROST-RECORD.
+           88  EOF VALUE HIGH-VALUES.
+           02  ROST-KEY.
+               03  ROST-TROOP.
+                   04  ROST-AREA PIC 9.
+                   04  ROST-UNIT PIC 999.
+               03  ROST-SEQ PIC 9(03).
+           02  ROST-NAME PIC X(30).
+           02  ROST-TYPE PIC X(01).
+               88  ROST-ADULT VALUE "A".
+               88  ROST-YOUTH VALUE "Y".
