@@ -0,0 +1,10 @@
+      *================================================================
+      *  ROSTSEL    FILE-CONTROL ENTRY FOR THE CAMPER ROSTER DETAIL
+      *             FILE (ROSTER.DAT).  HOLDS ONE RECORD PER NAMED
+      *             CAMPER UNDER A TROOP, KEYED BY TROOP + SEQUENCE
+      *             NUMBER.
+      *================================================================
+           SELECT FC-ROSTER ASSIGN TO './db/roster.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ROST-KEY.
