@@ -0,0 +1,13 @@
+      *================================================================
+      *  CAMPSEL     FILE-CONTROL ENTRY FOR THE CAMPSITE MASTER FILE
+      *              (CAMPS.DAT).  COPIED INTO EVERY PROGRAM THAT
+      *              OPENS FC-CAMPS SO THE SELECT CLAUSE AND KEY
+      *              NEVER DRIFT OUT OF STEP BETWEEN PROGRAMS.  KEYED
+      *              ON FS-CAMP-KEY (MAIN CAMP + SUBCAMP) SO A
+      *              SUBCAMP NAME ONLY HAS TO BE UNIQUE WITHIN ITS
+      *              OWN MAIN CAMP.
+      *================================================================
+           SELECT FC-CAMPS ASSIGN TO './db/camps.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-CAMP-KEY.
