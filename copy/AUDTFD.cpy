@@ -0,0 +1,19 @@
+      *================================================================
+      *  AUDTFD     FD AND RECORD LAYOUT FOR THE CAMPSITE AUDIT TRAIL
+      *             FILE (CAMP_AUDIT.DAT).  ONE RECORD IS APPENDED
+      *             EACH TIME AN FC-CAMPS RECORD IS ADDED, EDITED, OR
+      *             DELETED, CARRYING THE BEFORE AND AFTER CAPACITY
+      *             VALUES SO A CHANGE CAN BE TRACED AFTER THE FACT.
+      *================================================================
+       FD  FC-CAMP-AUDIT.
+       01  AUD-RECORD.
+           02  AUD-DATE PIC 9(08).
+           02  AUD-TIME PIC 9(08).
+           02  AUD-USER PIC X(10).
+           02  AUD-ACTION PIC X(06).
+           02  AUD-MAIN-CAMP PIC X(02).
+           02  AUD-SUBCAMP PIC X(15).
+           02  AUD-BEFORE-TOTAL-CAPACITY PIC 9(03).
+           02  AUD-BEFORE-CAPACITY-LEFT PIC 9(03).
+           02  AUD-AFTER-TOTAL-CAPACITY PIC 9(03).
+           02  AUD-AFTER-CAPACITY-LEFT PIC 9(03).
