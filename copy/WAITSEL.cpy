@@ -0,0 +1,10 @@
+      *================================================================
+      *  WAITSEL    FILE-CONTROL ENTRY FOR THE CAMPSITE WAITLIST FILE
+      *             (WAITLIST.DAT).  COPIED INTO EVERY PROGRAM THAT
+      *             FALLS BACK TO THE WAITLIST WHEN A TROOP CANNOT BE
+      *             GIVEN ROOM ON THE SITE IT WANTS.
+      *================================================================
+           SELECT FC-WAITLIST ASSIGN TO './db/waitlist.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WAIT-KEY.
