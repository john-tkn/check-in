@@ -0,0 +1,21 @@
+      *================================================================
+      *  WAITFD     FD AND RECORD LAYOUT FOR THE CAMPSITE WAITLIST
+      *             FILE (WAITLIST.DAT).  KEYED SIMILARLY TO
+      *             FD-CAMPER-TROOP, PLUS THE MAIN CAMP/SUBCAMP THE
+      *             TROOP WANTED, SO ONE TROOP CAN BE WAITLISTED FOR
+      *             MORE THAN ONE SITE.  A SPACES/ZEROES MAIN CAMP
+      *             AND SUBCAMP MEANS THE TROOP WOULD TAKE ANY SITE
+      *             THAT OPENS UP.
+      *================================================================
+       FD  FC-WAITLIST.
+       01  WAIT-RECORD.
+           88  EOF VALUE HIGH-VALUES.
+           02  WAIT-KEY.
+               03  WAIT-TROOP.
+                   04  WAIT-AREA PIC 9.
+                   04  WAIT-UNIT PIC 999.
+               03  WAIT-MAIN-CAMP PIC X(02).
+               03  WAIT-SUBCAMP PIC X(15).
+           02  WAIT-REQUESTED-SIZE PIC 9(03).
+           02  WAIT-DATE PIC 9(08).
+           02  WAIT-TIME PIC 9(08).
