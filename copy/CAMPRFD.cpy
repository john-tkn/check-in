@@ -0,0 +1,25 @@
+      *================================================================
+      *  CAMPRFD    FD AND RECORD LAYOUT FOR THE TROOP MASTER FILE
+      *             (CAMPERS.DAT).  FD-CHECK-IN-STATUS WAS ADDED SO
+      *             CHECK-IN CAN RECORD WHICH CAMPSITE A TROOP LANDED
+      *             ON WITHOUT A SEPARATE CROSS-REFERENCE FILE.
+      *================================================================
+       FD  FC-CAMPERS.
+       01  FD-CAMPER.
+           88  EOF VALUE HIGH-VALUES.
+           02  FD-CAMPER-TROOP.
+               03  FD-CAMPER-AREA PIC 9.
+               03  FD-CAMPER-UNIT PIC 999.
+           02  FD-SIGNED-UP.
+               03  FD-ADULTS PIC 99.
+               03  FD-YOUTH PIC 99.
+           02  FD-ACTUAL.
+               03  FD-ACTAUL-ADULTS PIC 99.
+               03  FD-ACTUAL-YOUTH PIC 99.
+           02  FD-CHECK-IN-STATUS.
+               03  FD-CHECKED-IN-SW PIC X(01).
+                   88  FD-CHECKED-IN VALUE "Y".
+                   88  FD-NOT-CHECKED-IN VALUE "N".
+               03  FD-ASSIGNED-CAMP.
+                   04  FD-ASSIGNED-MAIN-CAMP PIC X(02).
+                   04  FD-ASSIGNED-SUBCAMP PIC X(15).
