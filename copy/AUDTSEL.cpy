@@ -0,0 +1,11 @@
+      *================================================================
+      *  AUDTSEL    FILE-CONTROL ENTRY FOR THE CAMPSITE AUDIT TRAIL
+      *             FILE (CAMP_AUDIT.DAT).  COPIED INTO EVERY PROGRAM
+      *             THAT ADDS, EDITS, OR DELETES AN FC-CAMPS RECORD SO
+      *             THE SELECT CLAUSE NEVER DRIFTS OUT OF STEP BETWEEN
+      *             PROGRAMS.  A PLAIN SEQUENTIAL FILE IS USED SINCE
+      *             THE AUDIT TRAIL IS ONLY EVER APPENDED TO AND READ
+      *             FRONT TO BACK.
+      *================================================================
+           SELECT FC-CAMP-AUDIT ASSIGN TO './db/camp_audit.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
