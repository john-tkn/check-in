@@ -0,0 +1,9 @@
+      *================================================================
+      *  EODCSEL    FILE-CONTROL ENTRY FOR THE END-OF-DAY CAPACITY
+      *             RECONCILIATION CHECKPOINT FILE (EOD_CHECKPOINT.
+      *             DAT).  HOLDS THE KEY OF THE LAST FC-CAMPS RECORD
+      *             SUCCESSFULLY RECONCILED SO THE BATCH JOB CAN PICK
+      *             UP WHERE IT LEFT OFF IF IT IS KILLED MID-RUN.
+      *================================================================
+           SELECT FC-CHECKPOINT ASSIGN TO './db/eod_checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
