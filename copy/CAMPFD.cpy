@@ -0,0 +1,14 @@
+      *================================================================
+      *  CAMPFD     FD AND RECORD LAYOUT FOR THE CAMPSITE MASTER FILE
+      *              (CAMPS.DAT).  FS-CAMP-KEY WAS SPLIT OUT AS ITS
+      *              OWN GROUP SO SUBCAMP NAMES ONLY HAVE TO BE
+      *              UNIQUE WITHIN THEIR OWN MAIN CAMP.
+      *================================================================
+       FD  FC-CAMPS.
+       01  FS-CAMP.
+           88  EOF VALUE HIGH-VALUES.
+           02  FS-CAMP-KEY.
+               03  FS-CAMP-MAIN-CAMP PIC X(02).
+               03  FS-CAMP-SUBCAMP PIC X(15).
+           02  FS-CAMP-TOTAL-CAPACITY PIC 9(03).
+           02  FS-CAMP-CAPACITY-LEFT PIC 9(03).
