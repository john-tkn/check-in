@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 360-EOD-RECON.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. JUN 02, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPSEL.
+           COPY CAMPRSEL.
+           COPY EODCSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPFD.
+           COPY CAMPRFD.
+           COPY EODCFD.
+       WORKING-STORAGE SECTION.
+       01 WS-RESTART-KEY.
+           02 WS-RESTART-MAIN-CAMP PIC X(2).
+           02 WS-RESTART-SUBCAMP PIC X(15).
+       01 WS-ASSIGNED-TOTAL PIC 999.
+       01 WS-CAMPS-DONE PIC 9.
+           88 WS-ALL-CAMPS-DONE VALUE 1.
+       01 WS-CAMPERS-DONE PIC 9.
+           88 WS-ALL-CAMPERS-DONE VALUE 1.
+       01 WS-CAMP-COUNT PIC 9(5).
+       PROCEDURE DIVISION.
+       360-EOD-RECON-MAIN.
+           PERFORM 361-READ-CHECKPOINT
+           MOVE ZEROES TO WS-CAMP-COUNT
+           OPEN I-O FC-CAMPS
+           PERFORM 362-POSITION-CAMPS
+           PERFORM 370-RECON-CAMP UNTIL WS-ALL-CAMPS-DONE
+           CLOSE FC-CAMPS
+           PERFORM 395-MARK-COMPLETE
+           DISPLAY "END OF DAY RECONCILIATION COMPLETE - "
+               WS-CAMP-COUNT " CAMPSITE(S) PROCESSED"
+           STOP RUN.
+       361-READ-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-MAIN-CAMP
+           MOVE SPACES TO WS-RESTART-SUBCAMP
+           OPEN INPUT FC-CHECKPOINT
+           READ FC-CHECKPOINT
+               AT END
+                   SET CHK-COMPLETE TO TRUE
+               NOT AT END
+                   IF CHK-IN-PROGRESS
+                       MOVE CHK-MAIN-CAMP TO WS-RESTART-MAIN-CAMP
+                       MOVE CHK-SUBCAMP TO WS-RESTART-SUBCAMP
+                   END-IF
+           END-READ
+           CLOSE FC-CHECKPOINT.
+       362-POSITION-CAMPS.
+           MOVE ZEROES TO WS-CAMPS-DONE
+           IF WS-RESTART-SUBCAMP NOT = SPACES
+                   MOVE WS-RESTART-MAIN-CAMP TO FS-CAMP-MAIN-CAMP
+                   MOVE WS-RESTART-SUBCAMP TO FS-CAMP-SUBCAMP
+                   START FC-CAMPS KEY IS GREATER THAN FS-CAMP-KEY
+                       INVALID KEY
+                           MOVE 1 TO WS-CAMPS-DONE
+                   END-START
+           ELSE
+                   MOVE LOW-VALUES TO FS-CAMP-KEY
+                   START FC-CAMPS KEY IS NOT LESS THAN FS-CAMP-KEY
+                       INVALID KEY
+                           MOVE 1 TO WS-CAMPS-DONE
+                   END-START
+           END-IF.
+       370-RECON-CAMP.
+           READ FC-CAMPS NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-CAMPS-DONE
+               NOT AT END
+                   PERFORM 380-SUM-ASSIGNED
+                   COMPUTE FS-CAMP-CAPACITY-LEFT =
+                       FS-CAMP-TOTAL-CAPACITY - WS-ASSIGNED-TOTAL
+                   IF FS-CAMP-CAPACITY-LEFT < ZEROES
+                       MOVE ZEROES TO FS-CAMP-CAPACITY-LEFT
+                   END-IF
+                   REWRITE FS-CAMP
+                   ADD 1 TO WS-CAMP-COUNT
+                   PERFORM 390-WRITE-CHECKPOINT
+           END-READ.
+       380-SUM-ASSIGNED.
+           MOVE ZEROES TO WS-ASSIGNED-TOTAL
+           MOVE ZEROES TO WS-CAMPERS-DONE
+           OPEN INPUT FC-CAMPERS
+           PERFORM 385-SCAN-CAMPER UNTIL WS-ALL-CAMPERS-DONE
+           CLOSE FC-CAMPERS.
+       385-SCAN-CAMPER.
+           READ FC-CAMPERS NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-CAMPERS-DONE
+               NOT AT END
+                   IF FD-CHECKED-IN AND
+                           FD-ASSIGNED-MAIN-CAMP = FS-CAMP-MAIN-CAMP
+                           AND FD-ASSIGNED-SUBCAMP = FS-CAMP-SUBCAMP
+                       ADD FD-ACTAUL-ADULTS TO WS-ASSIGNED-TOTAL
+                       ADD FD-ACTUAL-YOUTH TO WS-ASSIGNED-TOTAL
+                   END-IF
+           END-READ.
+       390-WRITE-CHECKPOINT.
+           SET CHK-IN-PROGRESS TO TRUE
+           MOVE FS-CAMP-MAIN-CAMP TO CHK-MAIN-CAMP
+           MOVE FS-CAMP-SUBCAMP TO CHK-SUBCAMP
+           OPEN OUTPUT FC-CHECKPOINT
+           WRITE CHK-RECORD
+           CLOSE FC-CHECKPOINT.
+       395-MARK-COMPLETE.
+           SET CHK-COMPLETE TO TRUE
+           MOVE SPACES TO CHK-MAIN-CAMP
+           MOVE SPACES TO CHK-SUBCAMP
+           OPEN OUTPUT FC-CHECKPOINT
+           WRITE CHK-RECORD
+           CLOSE FC-CHECKPOINT.
