@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 310-CHECK-IN.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. DEC 03, 2024.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPRSEL.
+           COPY CAMPSEL.
+           COPY WAITSEL.
+           COPY ROSTSEL.
+           COPY AUDTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPRFD.
+           COPY CAMPFD.
+           COPY WAITFD.
+           COPY ROSTFD.
+           COPY AUDTFD.
+       WORKING-STORAGE SECTION.
+       01 KEY-STATUS PIC 9999.
+       01 WS-MSG PIC X(80).
+       01 WS-TROOP.
+               02 WS-TROOP-AREA PIC 9.
+               02 WS-TROOP-UNIT PIC 999.
+       01 WS-DISPLAY-TROOP.
+               02 WS-DISPLAY-TROOP-AREA PIC 9.
+               02 WS-DISPLAY-TROOP-UNIT PIC 999.
+       01 WS-ASSIGN.
+               02 WS-ASSIGN-MAIN-CAMP PIC X(2).
+               02 WS-ASSIGN-SUBCAMP PIC X(15).
+               02 WS-ASSIGN-ADULTS PIC 99.
+               02 WS-ASSIGN-YOUTH PIC 99.
+       01 WS-TOTAL-CAMPERS PIC 999.
+       01 WS-BEFORE-CAPACITY-LEFT PIC 9(03).
+       01 WS-DUMMY PIC X.
+       01 WS-ROSTER-DONE-SW PIC X(01).
+           88 WS-NO-MORE-ROSTER-NAMES VALUE "Y".
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+              10  WS-CURRENT-YEAR    PIC  9(4).
+              10  WS-CURRENT-MONTH   PIC  9(2).
+              10  WS-CURRENT-DAY     PIC  9(2).
+           05  WS-CURRENT-TIME.
+              10  WS-CURRENT-HOUR    PIC  9(2).
+              10  WS-CURRENT-MINUTE  PIC  9(2).
+              10  WS-CURRENT-SECOND  PIC  9(2).
+              10  WS-CURRENT-MS      PIC  9(2).
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+               05 BLANK SCREEN.
+       01 SS-TROOP-ENTRY AUTO.
+           05 LINE 1 COL 32 VALUE IS "CHECK IN - FIND TROOP".
+           05 LINE 12 COL 2 VALUE IS "TROOP AREA:".
+           05 PIC 9 USING WS-TROOP-AREA.
+           05 LINE 13 COL 2 VALUE IS "TROOP UNIT:".
+           05 PIC 999 USING WS-TROOP-UNIT.
+       01 SS-ASSIGN-ENTRY AUTO.
+           05 LINE 1 COL 30 VALUE IS "CHECK IN - ASSIGN CAMPSITE".
+           05 LINE 3 COL 2 VALUE IS "TROOP:".
+           05 LINE 3 COL 10 PIC 9 USING WS-DISPLAY-TROOP-AREA.
+           05 LINE 3 COL 12 PIC 999 USING WS-DISPLAY-TROOP-UNIT.
+           05 LINE 5 COL 2 VALUE IS "SIGNED UP ADULTS:".
+           05 LINE 5 COL 21 PIC Z9 USING FD-ADULTS.
+           05 LINE 6 COL 2 VALUE IS "SIGNED UP YOUTH:".
+           05 LINE 6 COL 21 PIC Z9 USING FD-YOUTH.
+           05 LINE 12 COL 2 VALUE IS "ACTUAL ADULTS AT GATE:".
+           05 PIC 99 USING WS-ASSIGN-ADULTS.
+           05 LINE 13 COL 2 VALUE IS "ACTUAL YOUTH AT GATE:".
+           05 PIC 99 USING WS-ASSIGN-YOUTH.
+           05 LINE 14 COL 2 VALUE IS "ASSIGN MAIN CAMP:".
+           05 PIC XX USING WS-ASSIGN-MAIN-CAMP.
+           05 LINE 15 COL 2 VALUE IS "ASSIGN SUB CAMP:".
+           05 PIC X(15) USING WS-ASSIGN-SUBCAMP.
+       01 SS-MESSAGE.
+           05 LINE 24 COL 1 PIC X(80) USING WS-MSG
+           FOREGROUND-COLOR IS 2.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       310-CHECK-IN-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           PERFORM 311-CLEAR-DATA
+           PERFORM 320-FIND-TROOP.
+       311-CLEAR-DATA.
+           MOVE ZEROES TO WS-TROOP-AREA
+           MOVE ZEROES TO WS-TROOP-UNIT
+           MOVE SPACES TO WS-ASSIGN-MAIN-CAMP
+           MOVE SPACES TO WS-ASSIGN-SUBCAMP
+           MOVE ZEROES TO WS-ASSIGN-ADULTS
+           MOVE ZEROES TO WS-ASSIGN-YOUTH.
+       320-FIND-TROOP.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           DISPLAY SS-TROOP-ENTRY
+           ACCEPT SS-TROOP-ENTRY
+           IF KEY-STATUS = 1003
+                   EXIT PROGRAM
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 320-FIND-TROOP
+           END-IF
+           IF KEY-STATUS = 1009
+                   MOVE WS-TROOP-AREA TO FD-CAMPER-AREA
+                   MOVE WS-TROOP-UNIT TO FD-CAMPER-UNIT
+                   OPEN I-O FC-CAMPERS
+                   READ FC-CAMPERS
+                       INVALID KEY
+                           MOVE "TROOP NOT FOUND - ADD CAMPERS FIRST"
+                               TO WS-MSG
+                           CLOSE FC-CAMPERS
+                           PERFORM 320-FIND-TROOP
+                       NOT INVALID KEY
+                           CLOSE FC-CAMPERS
+                           IF FD-CHECKED-IN
+                               MOVE "TROOP ALREADY CHECKED IN" TO WS-MSG
+                               PERFORM 320-FIND-TROOP
+                           ELSE
+                               MOVE FD-ADULTS TO WS-ASSIGN-ADULTS
+                               MOVE FD-YOUTH TO WS-ASSIGN-YOUTH
+                               PERFORM 330-ASSIGN-CAMP
+                           END-IF
+                   END-READ
+           END-IF.
+       330-ASSIGN-CAMP.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           MOVE WS-TROOP-AREA TO WS-DISPLAY-TROOP-AREA
+           MOVE WS-TROOP-UNIT TO WS-DISPLAY-TROOP-UNIT
+           DISPLAY SS-ASSIGN-ENTRY
+           ACCEPT SS-ASSIGN-ENTRY
+           IF KEY-STATUS = 1003
+                   PERFORM 311-CLEAR-DATA
+                   PERFORM 320-FIND-TROOP
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 330-ASSIGN-CAMP
+           END-IF
+           IF KEY-STATUS = 1009
+                   PERFORM 340-PROCESS-ASSIGNMENT
+           END-IF.
+       340-PROCESS-ASSIGNMENT.
+           COMPUTE WS-TOTAL-CAMPERS = WS-ASSIGN-ADULTS + WS-ASSIGN-YOUTH
+           MOVE WS-ASSIGN-MAIN-CAMP TO FS-CAMP-MAIN-CAMP
+           MOVE WS-ASSIGN-SUBCAMP TO FS-CAMP-SUBCAMP
+           OPEN I-O FC-CAMPS
+           READ FC-CAMPS
+               INVALID KEY
+                   MOVE "CAMPSITE NOT FOUND" TO WS-MSG
+                   CLOSE FC-CAMPS
+                   PERFORM 330-ASSIGN-CAMP
+               NOT INVALID KEY
+                   IF FS-CAMP-CAPACITY-LEFT < WS-TOTAL-CAMPERS
+                       MOVE "NO ROOM - TROOP ADDED TO WAITLIST"
+                           TO WS-MSG
+                       CLOSE FC-CAMPS
+                       PERFORM 360-WAITLIST-TROOP
+                       PERFORM 330-ASSIGN-CAMP
+                   ELSE
+                       MOVE FS-CAMP-CAPACITY-LEFT
+                           TO WS-BEFORE-CAPACITY-LEFT
+                       SUBTRACT WS-TOTAL-CAMPERS
+                           FROM FS-CAMP-CAPACITY-LEFT
+                       REWRITE FS-CAMP
+                       PERFORM 365-WRITE-AUDIT
+                       CLOSE FC-CAMPS
+                       PERFORM 350-UPDATE-CAMPER
+                   END-IF
+           END-READ.
+       365-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-HOUR TO AUD-TIME (1:2)
+           MOVE WS-CURRENT-MINUTE TO AUD-TIME (3:2)
+           MOVE WS-CURRENT-SECOND TO AUD-TIME (5:2)
+           MOVE WS-CURRENT-MS TO AUD-TIME (7:2)
+           MOVE "SYSTEM" TO AUD-USER
+           MOVE "CHKIN" TO AUD-ACTION
+           MOVE FS-CAMP-MAIN-CAMP TO AUD-MAIN-CAMP
+           MOVE FS-CAMP-SUBCAMP TO AUD-SUBCAMP
+           MOVE FS-CAMP-TOTAL-CAPACITY TO AUD-BEFORE-TOTAL-CAPACITY
+           MOVE WS-BEFORE-CAPACITY-LEFT TO AUD-BEFORE-CAPACITY-LEFT
+           MOVE FS-CAMP-TOTAL-CAPACITY TO AUD-AFTER-TOTAL-CAPACITY
+           MOVE FS-CAMP-CAPACITY-LEFT TO AUD-AFTER-CAPACITY-LEFT
+           OPEN EXTEND FC-CAMP-AUDIT
+           WRITE AUD-RECORD
+           CLOSE FC-CAMP-AUDIT.
+       350-UPDATE-CAMPER.
+           MOVE WS-TROOP-AREA TO FD-CAMPER-AREA
+           MOVE WS-TROOP-UNIT TO FD-CAMPER-UNIT
+           OPEN I-O FC-CAMPERS
+           READ FC-CAMPERS
+               INVALID KEY
+                   MOVE "TROOP NOT FOUND" TO WS-MSG
+               NOT INVALID KEY
+                   MOVE WS-ASSIGN-ADULTS TO FD-ACTAUL-ADULTS
+                   MOVE WS-ASSIGN-YOUTH TO FD-ACTUAL-YOUTH
+                   SET FD-CHECKED-IN TO TRUE
+                   MOVE WS-ASSIGN-MAIN-CAMP TO FD-ASSIGNED-MAIN-CAMP
+                   MOVE WS-ASSIGN-SUBCAMP TO FD-ASSIGNED-SUBCAMP
+                   REWRITE FD-CAMPER
+                   MOVE "TROOP CHECKED IN" TO WS-MSG
+           END-READ
+           CLOSE FC-CAMPERS
+           PERFORM 370-PRINT-ROSTER
+           PERFORM 311-CLEAR-DATA
+           PERFORM 320-FIND-TROOP.
+       370-PRINT-ROSTER.
+           MOVE WS-TROOP-AREA TO ROST-AREA
+           MOVE WS-TROOP-UNIT TO ROST-UNIT
+           MOVE ZEROES TO ROST-SEQ
+           MOVE "N" TO WS-ROSTER-DONE-SW
+           OPEN INPUT FC-ROSTER
+           START FC-ROSTER KEY IS NOT LESS THAN ROST-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-ROSTER-DONE-SW
+           END-START
+           DISPLAY SPACE WITH BLANK SCREEN
+           DISPLAY "NAMED ROSTER FOR TROOP"
+           DISPLAY " "
+           PERFORM 375-PRINT-ROSTER-NAME UNTIL WS-NO-MORE-ROSTER-NAMES
+           CLOSE FC-ROSTER
+           DISPLAY " "
+           DISPLAY "PRESS ENTER TO CONTINUE"
+           ACCEPT WS-DUMMY.
+       375-PRINT-ROSTER-NAME.
+           READ FC-ROSTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-ROSTER-DONE-SW
+               NOT AT END
+                   IF ROST-AREA NOT EQUAL WS-TROOP-AREA
+                           OR ROST-UNIT NOT EQUAL WS-TROOP-UNIT
+                       MOVE "Y" TO WS-ROSTER-DONE-SW
+                   ELSE
+                       DISPLAY ROST-NAME
+                   END-IF
+           END-READ.
+       360-WAITLIST-TROOP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-TROOP-AREA TO WAIT-AREA
+           MOVE WS-TROOP-UNIT TO WAIT-UNIT
+           MOVE WS-ASSIGN-MAIN-CAMP TO WAIT-MAIN-CAMP
+           MOVE WS-ASSIGN-SUBCAMP TO WAIT-SUBCAMP
+           MOVE WS-TOTAL-CAMPERS TO WAIT-REQUESTED-SIZE
+           MOVE WS-CURRENT-DATE TO WAIT-DATE
+           MOVE WS-CURRENT-HOUR TO WAIT-TIME (1:2)
+           MOVE WS-CURRENT-MINUTE TO WAIT-TIME (3:2)
+           MOVE WS-CURRENT-SECOND TO WAIT-TIME (5:2)
+           MOVE WS-CURRENT-MS TO WAIT-TIME (7:2)
+           OPEN I-O FC-WAITLIST
+           WRITE WAIT-RECORD
+               INVALID KEY
+                   REWRITE WAIT-RECORD
+           END-WRITE
+           CLOSE FC-WAITLIST.
