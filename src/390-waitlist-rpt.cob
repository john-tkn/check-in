@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 390-WAITLIST-RPT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. SEP 22, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY WAITSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY WAITFD.
+       WORKING-STORAGE SECTION.
+       01 WS-DETAIL-LINE.
+           02 WS-DTL-AREA PIC 9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-UNIT PIC 999.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-MAIN-CAMP PIC X(2).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-SUBCAMP PIC X(15).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-SIZE PIC ZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-DATE PIC 9(08).
+       01 WS-DUMMY PIC X.
+       01 WS-WAITLIST-DONE PIC 9.
+           88 WS-ALL-WAITLIST-DONE VALUE 1.
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       390-WAITLIST-RPT-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           MOVE ZEROES TO WS-WAITLIST-DONE
+           DISPLAY SPACE WITH BLANK SCREEN
+           DISPLAY "CAMPSITE WAITLIST REPORT"
+           DISPLAY " "
+           DISPLAY "AREA  UNIT  MAIN  SUBCAMP          SIZE  DATE ADDED"
+           DISPLAY "-------------------------------------------------"
+           OPEN INPUT FC-WAITLIST
+           PERFORM 391-PRINT-WAITLIST UNTIL WS-ALL-WAITLIST-DONE
+           CLOSE FC-WAITLIST
+           DISPLAY " "
+           DISPLAY "PRESS ENTER TO CONTINUE"
+           ACCEPT WS-DUMMY
+           EXIT PROGRAM.
+       391-PRINT-WAITLIST.
+           READ FC-WAITLIST NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-WAITLIST-DONE
+               NOT AT END
+                   MOVE WAIT-AREA TO WS-DTL-AREA
+                   MOVE WAIT-UNIT TO WS-DTL-UNIT
+                   MOVE WAIT-MAIN-CAMP TO WS-DTL-MAIN-CAMP
+                   MOVE WAIT-SUBCAMP TO WS-DTL-SUBCAMP
+                   MOVE WAIT-REQUESTED-SIZE TO WS-DTL-SIZE
+                   MOVE WAIT-DATE TO WS-DTL-DATE
+                   DISPLAY WS-DETAIL-LINE
+           END-READ.
