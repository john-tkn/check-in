@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 370-CAMP-INQUIRY.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. AUG 11, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPFD.
+       WORKING-STORAGE SECTION.
+       01 KEY-STATUS PIC 9999.
+       01 WS-MSG PIC X(80).
+       01 WS-INQUIRY-MAIN-CAMP PIC X(2).
+       01 WS-NO-MORE-SW PIC X(01).
+           88 WS-NO-MORE-SUBCAMPS VALUE "Y".
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+               05 BLANK SCREEN.
+       01 SS-INQUIRY-ENTRY AUTO.
+           05 LINE 1 COL 28 VALUE IS "CAMPSITE AVAILABILITY INQUIRY".
+           05 LINE 12 COL 2 VALUE IS "MAIN CAMP:".
+           05 PIC XX USING WS-INQUIRY-MAIN-CAMP.
+           05 LINE 23 COL 1 VALUE IS "F3 - BACK   F9 - BROWSE".
+       01 SS-INQUIRY-BROWSE AUTO.
+           05 LINE 1 COL 28 VALUE IS "CAMPSITE AVAILABILITY INQUIRY".
+           05 LINE 12 COL 2 VALUE IS "MAIN CAMP:".
+           05 LINE 12 COL 13 PIC XX USING FS-CAMP-MAIN-CAMP
+               FOREGROUND-COLOR IS 3.
+           05 LINE 13 COL 2 VALUE IS "SUB CAMP:".
+           05 LINE 13 COL 13 PIC X(15) USING FS-CAMP-SUBCAMP
+               FOREGROUND-COLOR IS 3.
+           05 LINE 14 COL 2 VALUE IS "TOTAL CAPACITY:".
+           05 LINE 14 COL 18 PIC ZZ9 USING FS-CAMP-TOTAL-CAPACITY
+               FOREGROUND-COLOR IS 3.
+           05 LINE 15 COL 2 VALUE IS "CAPACITY LEFT:".
+           05 LINE 15 COL 18 PIC ZZ9 USING FS-CAMP-CAPACITY-LEFT
+               FOREGROUND-COLOR IS 3.
+           05 LINE 23 COL 1 VALUE IS "F3 - BACK   F9 - NEXT SUBCAMP".
+       01 SS-MESSAGE.
+           05 LINE 24 COL 1 PIC X(80) USING WS-MSG
+           FOREGROUND-COLOR IS 2.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       370-CAMP-INQUIRY-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           PERFORM 371-CLEAR-DATA
+           PERFORM 372-ENTER-MAIN-CAMP.
+       371-CLEAR-DATA.
+           MOVE SPACES TO WS-INQUIRY-MAIN-CAMP.
+       372-ENTER-MAIN-CAMP.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           DISPLAY SS-INQUIRY-ENTRY
+           ACCEPT SS-INQUIRY-ENTRY
+           IF KEY-STATUS = 1003
+                   EXIT PROGRAM
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 372-ENTER-MAIN-CAMP
+           END-IF
+           IF KEY-STATUS = 1009
+                   PERFORM 373-START-SCAN
+           END-IF.
+       373-START-SCAN.
+           MOVE "N" TO WS-NO-MORE-SW
+           OPEN INPUT FC-CAMPS
+           MOVE WS-INQUIRY-MAIN-CAMP TO FS-CAMP-MAIN-CAMP
+           MOVE LOW-VALUES TO FS-CAMP-SUBCAMP
+           START FC-CAMPS KEY IS NOT LESS THAN FS-CAMP-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-NO-MORE-SW
+           END-START
+           IF WS-NO-MORE-SUBCAMPS
+                   MOVE "NO SUBCAMPS FOUND FOR THAT MAIN CAMP" TO WS-MSG
+                   CLOSE FC-CAMPS
+                   PERFORM 372-ENTER-MAIN-CAMP
+           ELSE
+                   PERFORM 380-SHOW-NEXT
+           END-IF.
+       380-SHOW-NEXT.
+           READ FC-CAMPS NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-NO-MORE-SW
+               NOT AT END
+                   IF FS-CAMP-MAIN-CAMP NOT = WS-INQUIRY-MAIN-CAMP
+                       MOVE "Y" TO WS-NO-MORE-SW
+                   END-IF
+           END-READ
+           IF WS-NO-MORE-SUBCAMPS
+                   MOVE "NO MORE SUBCAMPS FOR THAT MAIN CAMP" TO WS-MSG
+                   CLOSE FC-CAMPS
+                   PERFORM 372-ENTER-MAIN-CAMP
+           ELSE
+                   DISPLAY CLEAR-SCREEN
+                   DISPLAY SS-MESSAGE
+                   MOVE SPACES TO WS-MSG
+                   DISPLAY SS-INQUIRY-BROWSE
+                   ACCEPT SS-INQUIRY-BROWSE
+                   IF KEY-STATUS = 1003
+                       CLOSE FC-CAMPS
+                       PERFORM 371-CLEAR-DATA
+                       PERFORM 372-ENTER-MAIN-CAMP
+                   END-IF
+                   IF KEY-STATUS = 0000
+                       PERFORM 380-SHOW-NEXT
+                   END-IF
+                   IF KEY-STATUS = 1009
+                       PERFORM 380-SHOW-NEXT
+                   END-IF
+           END-IF.
