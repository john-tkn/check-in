@@ -56,6 +56,15 @@
            05 PIC XX USING MENU-SEL2X.
            05 LINE 5 COL 10 VALUE IS "1. ADD CAMPSITES".
            05 LINE 6 COL 10 VALUE IS "2. ADD CAMPERS".
+       01 SS-132-REPORTS-MENU.
+           05 LINE 1 COL 35 VALUE IS "REPORTS MENU".
+           05 LINE 3 COL 1 VALUE IS "ENTER SELECTION:".
+           05 PIC XX USING MENU-SEL2X.
+           05 LINE 5 COL 10 VALUE IS "1. CAMPSITE ROSTER REPORT".
+           05 LINE 6 COL 10 VALUE IS "2. SIGNED-UP VS ACTUAL REPORT".
+           05 LINE 7 COL 10 VALUE IS "3. CAMPSITE AVAILABILITY INQUIRY".
+           05 LINE 8 COL 10 VALUE IS "4. CSV EXPORT".
+           05 LINE 9 COL 10 VALUE IS "5. WAITLIST REPORT".
        01 SS-MESSAGE.
            05 LINE 24 COL 1 PIC X(80) USING WS-MSG
            FOREGROUND-COLOR IS 2.
@@ -84,8 +93,16 @@
 
         102-BOUNCER.
            EVALUATE MENU-SUB1
+              WHEN 1
+                      CALL '310-CHECK-IN' USING WS-RETURN
               WHEN 2
-                      PERFORM 122-ADD-MENU.     
+                      PERFORM 122-ADD-MENU
+              WHEN 3
+                      PERFORM 132-REPORTS-MENU
+              WHEN 4
+                      CALL '330-CAMP-MAINT' USING WS-RETURN
+              WHEN 5
+                      CALL '340-AUTO-CAMPSITE' USING WS-RETURN.
         103-DATE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
            DISPLAY SS-TIME.
@@ -120,4 +137,47 @@
                    MOVE "INVALID SELECTION" TO WS-MSG
                    PERFORM 122-ADD-MENU
            END-EVALUATE
+           MOVE ZEROES TO MENU-SUB2.
+       132-REPORTS-MENU.
+           DISPLAY CLEAR-SCREEN
+           EVALUATE MENU-SUB2
+              WHEN ZEROES
+                      DISPLAY SS-MESSAGE
+                      PERFORM 103-DATE
+                      MOVE SPACES TO WS-MSG
+                      DISPLAY SS-132-REPORTS-MENU
+                      ACCEPT SS-132-REPORTS-MENU
+                      IF KEY-STATUS = 1003
+                              MOVE ZEROES TO MENU-SUB1
+                              PERFORM 100-MASTER-MENU
+                      END-IF
+                      IF KEY-STATUS NOT EQUAL TO 1003
+                      MOVE MENU-SEL2X TO MENU-SUB2
+                      PERFORM 132-REPORTS-MENU
+              END-IF
+              WHEN 1
+                     CALL '320-CAMP-ROSTER-RPT' USING WS-RETURN
+                     MOVE ZEROES TO MENU-SUB2
+                     PERFORM 132-REPORTS-MENU
+              WHEN 2
+                     CALL '350-RECONCILE-RPT' USING WS-RETURN
+                     MOVE ZEROES TO MENU-SUB2
+                     PERFORM 132-REPORTS-MENU
+              WHEN 3
+                     CALL '370-CAMP-INQUIRY' USING WS-RETURN
+                     MOVE ZEROES TO MENU-SUB2
+                     PERFORM 132-REPORTS-MENU
+              WHEN 4
+                     CALL '380-CSV-EXPORT' USING WS-RETURN
+                     MOVE ZEROES TO MENU-SUB2
+                     PERFORM 132-REPORTS-MENU
+              WHEN 5
+                     CALL '390-WAITLIST-RPT' USING WS-RETURN
+                     MOVE ZEROES TO MENU-SUB2
+                     PERFORM 132-REPORTS-MENU
+              WHEN OTHER
+                   MOVE ZEROES TO MENU-SUB2
+                   MOVE "INVALID SELECTION" TO WS-MSG
+                   PERFORM 132-REPORTS-MENU
+           END-EVALUATE
            MOVE ZEROES TO MENU-SUB2
