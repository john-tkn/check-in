@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 340-AUTO-CAMPSITE.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. MAR 24, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPRSEL.
+           COPY CAMPSEL.
+           COPY WAITSEL.
+           COPY AUDTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPRFD.
+           COPY CAMPFD.
+           COPY WAITFD.
+           COPY AUDTFD.
+       WORKING-STORAGE SECTION.
+       01 KEY-STATUS PIC 9999.
+       01 WS-MSG PIC X(80).
+       01 WS-TROOP.
+               02 WS-TROOP-AREA PIC 9.
+               02 WS-TROOP-UNIT PIC 999.
+       01 WS-TOTAL-CAMPERS PIC 999.
+       01 WS-BEST-MAIN-CAMP PIC X(2).
+       01 WS-BEST-SUBCAMP PIC X(15).
+       01 WS-BEST-LEFT PIC 999.
+       01 WS-BEFORE-CAPACITY-LEFT PIC 9(03).
+       01 WS-CAMPS-DONE-SW PIC X(01).
+           88 WS-NO-MORE-CAMPS VALUE "Y".
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+              10  WS-CURRENT-YEAR    PIC  9(4).
+              10  WS-CURRENT-MONTH   PIC  9(2).
+              10  WS-CURRENT-DAY     PIC  9(2).
+           05  WS-CURRENT-TIME.
+              10  WS-CURRENT-HOUR    PIC  9(2).
+              10  WS-CURRENT-MINUTE  PIC  9(2).
+              10  WS-CURRENT-SECOND  PIC  9(2).
+              10  WS-CURRENT-MS      PIC  9(2).
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+               05 BLANK SCREEN.
+       01 SS-TROOP-ENTRY AUTO.
+           05 LINE 1 COL 28 VALUE IS "AUTO CAMPSITE ASSIGNMENT".
+           05 LINE 12 COL 2 VALUE IS "TROOP AREA:".
+           05 PIC 9 USING WS-TROOP-AREA.
+           05 LINE 13 COL 2 VALUE IS "TROOP UNIT:".
+           05 PIC 999 USING WS-TROOP-UNIT.
+           05 LINE 23 COL 1 VALUE IS "F3 - BACK   F9 - ASSIGN".
+       01 SS-MESSAGE.
+           05 LINE 24 COL 1 PIC X(80) USING WS-MSG
+           FOREGROUND-COLOR IS 2.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       340-AUTO-CAMPSITE-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           PERFORM 341-CLEAR-DATA
+           PERFORM 342-FIND-TROOP.
+       341-CLEAR-DATA.
+           MOVE ZEROES TO WS-TROOP-AREA
+           MOVE ZEROES TO WS-TROOP-UNIT.
+       342-FIND-TROOP.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           DISPLAY SS-TROOP-ENTRY
+           ACCEPT SS-TROOP-ENTRY
+           IF KEY-STATUS = 1003
+                   EXIT PROGRAM
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 342-FIND-TROOP
+           END-IF
+           IF KEY-STATUS = 1009
+                   MOVE WS-TROOP-AREA TO FD-CAMPER-AREA
+                   MOVE WS-TROOP-UNIT TO FD-CAMPER-UNIT
+                   OPEN I-O FC-CAMPERS
+                   READ FC-CAMPERS
+                       INVALID KEY
+                           MOVE "TROOP NOT FOUND - ADD CAMPERS FIRST"
+                               TO WS-MSG
+                           CLOSE FC-CAMPERS
+                           PERFORM 342-FIND-TROOP
+                       NOT INVALID KEY
+                           COMPUTE WS-TOTAL-CAMPERS =
+                               FD-ADULTS + FD-YOUTH
+                           PERFORM 350-FIND-BEST-FIT
+                   END-READ
+           END-IF.
+       350-FIND-BEST-FIT.
+           MOVE SPACES TO WS-BEST-MAIN-CAMP
+           MOVE SPACES TO WS-BEST-SUBCAMP
+           MOVE 999 TO WS-BEST-LEFT
+           MOVE "N" TO WS-CAMPS-DONE-SW
+           OPEN INPUT FC-CAMPS
+           PERFORM 360-SCAN-CAMP UNTIL WS-NO-MORE-CAMPS
+           CLOSE FC-CAMPS
+           IF WS-BEST-SUBCAMP = SPACES
+                   MOVE "NO ROOM ANYWHERE - TROOP ADDED TO WAITLIST"
+                       TO WS-MSG
+                   PERFORM 375-WAITLIST-TROOP
+                   CLOSE FC-CAMPERS
+                   PERFORM 342-FIND-TROOP
+           ELSE
+                   PERFORM 370-ASSIGN-BEST-FIT
+           END-IF.
+       360-SCAN-CAMP.
+           READ FC-CAMPS NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CAMPS-DONE-SW
+               NOT AT END
+                   IF FS-CAMP-CAPACITY-LEFT >= WS-TOTAL-CAMPERS
+                           AND FS-CAMP-CAPACITY-LEFT < WS-BEST-LEFT
+                       MOVE FS-CAMP-MAIN-CAMP TO WS-BEST-MAIN-CAMP
+                       MOVE FS-CAMP-SUBCAMP TO WS-BEST-SUBCAMP
+                       MOVE FS-CAMP-CAPACITY-LEFT TO WS-BEST-LEFT
+                   END-IF
+           END-READ.
+       370-ASSIGN-BEST-FIT.
+           OPEN I-O FC-CAMPS
+           MOVE WS-BEST-MAIN-CAMP TO FS-CAMP-MAIN-CAMP
+           MOVE WS-BEST-SUBCAMP TO FS-CAMP-SUBCAMP
+           READ FC-CAMPS
+               INVALID KEY
+                   MOVE "CAMPSITE ASSIGNMENT FAILED" TO WS-MSG
+               NOT INVALID KEY
+                   MOVE FS-CAMP-CAPACITY-LEFT TO WS-BEFORE-CAPACITY-LEFT
+                   SUBTRACT WS-TOTAL-CAMPERS FROM FS-CAMP-CAPACITY-LEFT
+                   REWRITE FS-CAMP
+                   PERFORM 365-WRITE-AUDIT
+                   MOVE WS-BEST-MAIN-CAMP TO FD-ASSIGNED-MAIN-CAMP
+                   MOVE WS-BEST-SUBCAMP TO FD-ASSIGNED-SUBCAMP
+                   REWRITE FD-CAMPER
+                   MOVE SPACES TO WS-MSG
+                   STRING "TROOP ASSIGNED TO " DELIMITED BY SIZE
+                       WS-BEST-MAIN-CAMP DELIMITED BY SIZE
+                       " / " DELIMITED BY SIZE
+                       WS-BEST-SUBCAMP DELIMITED BY SIZE
+                       INTO WS-MSG
+           END-READ
+           CLOSE FC-CAMPS
+           CLOSE FC-CAMPERS
+           PERFORM 341-CLEAR-DATA
+           PERFORM 342-FIND-TROOP.
+       365-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-HOUR TO AUD-TIME (1:2)
+           MOVE WS-CURRENT-MINUTE TO AUD-TIME (3:2)
+           MOVE WS-CURRENT-SECOND TO AUD-TIME (5:2)
+           MOVE WS-CURRENT-MS TO AUD-TIME (7:2)
+           MOVE "SYSTEM" TO AUD-USER
+           MOVE "AUTO" TO AUD-ACTION
+           MOVE FS-CAMP-MAIN-CAMP TO AUD-MAIN-CAMP
+           MOVE FS-CAMP-SUBCAMP TO AUD-SUBCAMP
+           MOVE FS-CAMP-TOTAL-CAPACITY TO AUD-BEFORE-TOTAL-CAPACITY
+           MOVE WS-BEFORE-CAPACITY-LEFT TO AUD-BEFORE-CAPACITY-LEFT
+           MOVE FS-CAMP-TOTAL-CAPACITY TO AUD-AFTER-TOTAL-CAPACITY
+           MOVE FS-CAMP-CAPACITY-LEFT TO AUD-AFTER-CAPACITY-LEFT
+           OPEN EXTEND FC-CAMP-AUDIT
+           WRITE AUD-RECORD
+           CLOSE FC-CAMP-AUDIT.
+       375-WAITLIST-TROOP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE FD-CAMPER-AREA TO WAIT-AREA
+           MOVE FD-CAMPER-UNIT TO WAIT-UNIT
+           MOVE SPACES TO WAIT-MAIN-CAMP
+           MOVE SPACES TO WAIT-SUBCAMP
+           MOVE WS-TOTAL-CAMPERS TO WAIT-REQUESTED-SIZE
+           MOVE WS-CURRENT-DATE TO WAIT-DATE
+           MOVE WS-CURRENT-HOUR TO WAIT-TIME (1:2)
+           MOVE WS-CURRENT-MINUTE TO WAIT-TIME (3:2)
+           MOVE WS-CURRENT-SECOND TO WAIT-TIME (5:2)
+           MOVE WS-CURRENT-MS TO WAIT-TIME (7:2)
+           OPEN I-O FC-WAITLIST
+           WRITE WAIT-RECORD
+               INVALID KEY
+                   REWRITE WAIT-RECORD
+           END-WRITE
+           CLOSE FC-WAITLIST.
