@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 380-CSV-EXPORT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. OCT 06, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPSEL.
+           COPY CAMPRSEL.
+           SELECT FC-CAMPS-CSV ASSIGN TO './db/camps_export.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FC-CAMPERS-CSV ASSIGN TO './db/campers_export.csv'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPFD.
+           COPY CAMPRFD.
+       FD  FC-CAMPS-CSV.
+       01  CSV-CAMPS-LINE PIC X(100).
+       FD  FC-CAMPERS-CSV.
+       01  CSV-CAMPERS-LINE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-DUMMY PIC X.
+       01 WS-CAMPS-DONE PIC 9.
+           88 WS-ALL-CAMPS-DONE VALUE 1.
+       01 WS-CAMPERS-DONE PIC 9.
+           88 WS-ALL-CAMPERS-DONE VALUE 1.
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       380-CSV-EXPORT-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           DISPLAY SPACE WITH BLANK SCREEN
+           DISPLAY "CSV EXPORT"
+           PERFORM 381-EXPORT-CAMPS
+           PERFORM 385-EXPORT-CAMPERS
+           DISPLAY " "
+           DISPLAY "EXPORTED CAMPS.DAT TO DB/CAMPS_EXPORT.CSV"
+           DISPLAY "EXPORTED CAMPERS.DAT TO DB/CAMPERS_EXPORT.CSV"
+           DISPLAY " "
+           DISPLAY "PRESS ENTER TO CONTINUE"
+           ACCEPT WS-DUMMY
+           EXIT PROGRAM.
+       381-EXPORT-CAMPS.
+           MOVE ZEROES TO WS-CAMPS-DONE
+           OPEN INPUT FC-CAMPS
+           OPEN OUTPUT FC-CAMPS-CSV
+           MOVE "MAIN_CAMP,SUBCAMP,TOTAL_CAPACITY,CAPACITY_LEFT"
+               TO CSV-CAMPS-LINE
+           WRITE CSV-CAMPS-LINE
+           PERFORM 382-WRITE-CAMP-LINE UNTIL WS-ALL-CAMPS-DONE
+           CLOSE FC-CAMPS
+           CLOSE FC-CAMPS-CSV.
+       382-WRITE-CAMP-LINE.
+           READ FC-CAMPS NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-CAMPS-DONE
+               NOT AT END
+                   STRING FS-CAMP-MAIN-CAMP DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FS-CAMP-SUBCAMP DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FS-CAMP-TOTAL-CAPACITY DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FS-CAMP-CAPACITY-LEFT DELIMITED BY SIZE
+                       INTO CSV-CAMPS-LINE
+                   WRITE CSV-CAMPS-LINE
+           END-READ.
+       385-EXPORT-CAMPERS.
+           MOVE ZEROES TO WS-CAMPERS-DONE
+           OPEN INPUT FC-CAMPERS
+           OPEN OUTPUT FC-CAMPERS-CSV
+           MOVE "AREA,UNIT,SU_ADULTS,SU_YOUTH,AC_ADULTS,AC_YOUTH,"
+               TO CSV-CAMPERS-LINE
+           STRING CSV-CAMPERS-LINE DELIMITED BY SPACE
+               "CHECKED_IN,ASSIGNED_MAIN_CAMP,ASSIGNED_SUBCAMP"
+                   DELIMITED BY SIZE
+               INTO CSV-CAMPERS-LINE
+           WRITE CSV-CAMPERS-LINE
+           PERFORM 386-WRITE-CAMPER-LINE UNTIL WS-ALL-CAMPERS-DONE
+           CLOSE FC-CAMPERS
+           CLOSE FC-CAMPERS-CSV.
+       386-WRITE-CAMPER-LINE.
+           READ FC-CAMPERS NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-CAMPERS-DONE
+               NOT AT END
+                   STRING FD-CAMPER-AREA DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-CAMPER-UNIT DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-ADULTS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-YOUTH DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-ACTAUL-ADULTS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-ACTUAL-YOUTH DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-CHECKED-IN-SW DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-ASSIGNED-MAIN-CAMP DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FD-ASSIGNED-SUBCAMP DELIMITED BY SIZE
+                       INTO CSV-CAMPERS-LINE
+                   WRITE CSV-CAMPERS-LINE
+           END-READ.
