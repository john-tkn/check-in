@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 330-CAMP-MAINT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. FEB 10, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPSEL.
+           COPY AUDTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPFD.
+           COPY AUDTFD.
+       WORKING-STORAGE SECTION.
+       01 KEY-STATUS PIC 9999.
+       01 WS-MSG PIC X(80).
+       01 WS-LOOKUP.
+               02 WS-LOOKUP-MAIN-CAMP PIC X(2).
+               02 WS-LOOKUP-SUBCAMP PIC X(15).
+       01 WS-NEW-TOTAL-CAPACITY PIC 999.
+       01 WS-CAPACITY-DELTA PIC S999.
+       01 WS-BEFORE-TOTAL-CAPACITY PIC 999.
+       01 WS-BEFORE-CAPACITY-LEFT PIC 999.
+       01 WS-CURRENT-MAIN-CAMP PIC X(2).
+       01 WS-CURRENT-SUBCAMP PIC X(15).
+       01 WS-CURRENT-CAPACITY-LEFT PIC 999.
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+              10  WS-CURRENT-YEAR    PIC  9(4).
+              10  WS-CURRENT-MONTH   PIC  9(2).
+              10  WS-CURRENT-DAY     PIC  9(2).
+           05  WS-CURRENT-TIME.
+              10  WS-CURRENT-HOUR    PIC  9(2).
+              10  WS-CURRENT-MINUTE  PIC  9(2).
+              10  WS-CURRENT-SECOND  PIC  9(2).
+              10  WS-CURRENT-MS      PIC  9(2).
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+               05 BLANK SCREEN.
+       01 SS-CAMP-LOOKUP AUTO.
+           05 LINE 1 COL 33 VALUE IS "FILE MAINTENANCE - CAMPSITES".
+           05 LINE 12 COL 2 VALUE IS "MAIN CAMP:".
+           05 PIC XX USING WS-LOOKUP-MAIN-CAMP.
+           05 LINE 13 COL 2 VALUE IS "SUB CAMP:".
+           05 PIC X(15) USING WS-LOOKUP-SUBCAMP.
+           05 LINE 23 COL 1 VALUE IS "F3 - BACK   F9 - LOOKUP".
+       01 SS-CAMP-EDIT AUTO.
+           05 LINE 1 COL 30 VALUE IS "EDIT OR DELETE CAMPSITE".
+           05 LINE 12 COL 2 VALUE IS "MAIN CAMP:".
+           05 LINE 12 COL 13 PIC XX USING WS-CURRENT-MAIN-CAMP
+               FOREGROUND-COLOR IS 3.
+           05 LINE 13 COL 2 VALUE IS "SUB CAMP:".
+           05 LINE 13 COL 13 PIC X(15) USING WS-CURRENT-SUBCAMP
+               FOREGROUND-COLOR IS 3.
+           05 LINE 14 COL 2 VALUE IS "CURRENT CAPACITY LEFT:".
+           05 LINE 14 COL 26 PIC ZZ9 USING WS-CURRENT-CAPACITY-LEFT
+               FOREGROUND-COLOR IS 3.
+           05 LINE 15 COL 2 VALUE IS "TOTAL CAPACITY:".
+           05 PIC 999 USING WS-NEW-TOTAL-CAPACITY.
+           05 LINE 23 COL 1
+               VALUE IS "F3 - BACK   F8 - DELETE   F9 - SAVE".
+       01 SS-MESSAGE.
+           05 LINE 24 COL 1 PIC X(80) USING WS-MSG
+           FOREGROUND-COLOR IS 2.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       330-CAMP-MAINT-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           PERFORM 331-CLEAR-DATA
+           PERFORM 340-LOOKUP-CAMP.
+       331-CLEAR-DATA.
+           MOVE SPACES TO WS-LOOKUP-MAIN-CAMP
+           MOVE SPACES TO WS-LOOKUP-SUBCAMP
+           MOVE ZEROES TO WS-NEW-TOTAL-CAPACITY.
+       340-LOOKUP-CAMP.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           DISPLAY SS-CAMP-LOOKUP
+           ACCEPT SS-CAMP-LOOKUP
+           IF KEY-STATUS = 1003
+                   EXIT PROGRAM
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 340-LOOKUP-CAMP
+           END-IF
+           IF KEY-STATUS = 1009
+                   MOVE WS-LOOKUP-MAIN-CAMP TO FS-CAMP-MAIN-CAMP
+                   MOVE WS-LOOKUP-SUBCAMP TO FS-CAMP-SUBCAMP
+                   OPEN I-O FC-CAMPS
+                   READ FC-CAMPS
+                       INVALID KEY
+                           MOVE "CAMPSITE NOT FOUND" TO WS-MSG
+                           CLOSE FC-CAMPS
+                           PERFORM 340-LOOKUP-CAMP
+                       NOT INVALID KEY
+                           MOVE FS-CAMP-TOTAL-CAPACITY
+                               TO WS-NEW-TOTAL-CAPACITY
+                           MOVE FS-CAMP-TOTAL-CAPACITY
+                               TO WS-BEFORE-TOTAL-CAPACITY
+                           MOVE FS-CAMP-CAPACITY-LEFT
+                               TO WS-BEFORE-CAPACITY-LEFT
+                           MOVE FS-CAMP-MAIN-CAMP
+                               TO WS-CURRENT-MAIN-CAMP
+                           MOVE FS-CAMP-SUBCAMP
+                               TO WS-CURRENT-SUBCAMP
+                           MOVE FS-CAMP-CAPACITY-LEFT
+                               TO WS-CURRENT-CAPACITY-LEFT
+                           PERFORM 350-EDIT-DELETE
+                   END-READ
+           END-IF.
+       350-EDIT-DELETE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           DISPLAY SS-CAMP-EDIT
+           ACCEPT SS-CAMP-EDIT
+           EVALUATE KEY-STATUS
+               WHEN 1003
+                       CLOSE FC-CAMPS
+                       PERFORM 331-CLEAR-DATA
+                       PERFORM 340-LOOKUP-CAMP
+               WHEN 0000
+                       PERFORM 350-EDIT-DELETE
+               WHEN 1008
+                       MOVE FS-CAMP-MAIN-CAMP TO AUD-MAIN-CAMP
+                       MOVE FS-CAMP-SUBCAMP TO AUD-SUBCAMP
+                       DELETE FC-CAMPS
+                           INVALID KEY
+                               MOVE "DELETE FAILED" TO WS-MSG
+                           NOT INVALID KEY
+                               MOVE "CAMPSITE DELETED" TO WS-MSG
+                               MOVE "DELETE" TO AUD-ACTION
+                               MOVE WS-BEFORE-TOTAL-CAPACITY
+                                   TO AUD-BEFORE-TOTAL-CAPACITY
+                               MOVE WS-BEFORE-CAPACITY-LEFT
+                                   TO AUD-BEFORE-CAPACITY-LEFT
+                               MOVE ZEROES TO AUD-AFTER-TOTAL-CAPACITY
+                               MOVE ZEROES TO AUD-AFTER-CAPACITY-LEFT
+                               PERFORM 360-WRITE-AUDIT
+                       END-DELETE
+                       CLOSE FC-CAMPS
+                       PERFORM 331-CLEAR-DATA
+                       PERFORM 340-LOOKUP-CAMP
+               WHEN 1009
+                       COMPUTE WS-CAPACITY-DELTA = WS-NEW-TOTAL-CAPACITY
+                           - FS-CAMP-TOTAL-CAPACITY
+                       MOVE WS-NEW-TOTAL-CAPACITY
+                           TO FS-CAMP-TOTAL-CAPACITY
+                       ADD WS-CAPACITY-DELTA TO FS-CAMP-CAPACITY-LEFT
+                       IF FS-CAMP-CAPACITY-LEFT < ZEROES
+                           MOVE ZEROES TO FS-CAMP-CAPACITY-LEFT
+                       END-IF
+                       REWRITE FS-CAMP
+                           INVALID KEY
+                               MOVE "UPDATE FAILED" TO WS-MSG
+                           NOT INVALID KEY
+                               MOVE "CAMPSITE UPDATED" TO WS-MSG
+                               MOVE "EDIT" TO AUD-ACTION
+                               MOVE FS-CAMP-MAIN-CAMP TO AUD-MAIN-CAMP
+                               MOVE FS-CAMP-SUBCAMP TO AUD-SUBCAMP
+                               MOVE WS-BEFORE-TOTAL-CAPACITY
+                                   TO AUD-BEFORE-TOTAL-CAPACITY
+                               MOVE WS-BEFORE-CAPACITY-LEFT
+                                   TO AUD-BEFORE-CAPACITY-LEFT
+                               MOVE FS-CAMP-TOTAL-CAPACITY
+                                   TO AUD-AFTER-TOTAL-CAPACITY
+                               MOVE FS-CAMP-CAPACITY-LEFT
+                                   TO AUD-AFTER-CAPACITY-LEFT
+                               PERFORM 360-WRITE-AUDIT
+                       END-REWRITE
+                       CLOSE FC-CAMPS
+                       PERFORM 331-CLEAR-DATA
+                       PERFORM 340-LOOKUP-CAMP
+               WHEN OTHER
+                       PERFORM 350-EDIT-DELETE
+           END-EVALUATE.
+       360-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-HOUR TO AUD-TIME (1:2)
+           MOVE WS-CURRENT-MINUTE TO AUD-TIME (3:2)
+           MOVE WS-CURRENT-SECOND TO AUD-TIME (5:2)
+           MOVE WS-CURRENT-MS TO AUD-TIME (7:2)
+           MOVE "SYSTEM" TO AUD-USER
+           OPEN EXTEND FC-CAMP-AUDIT
+           WRITE AUD-RECORD
+           CLOSE FC-CAMP-AUDIT.
