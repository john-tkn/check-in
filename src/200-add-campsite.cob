@@ -1,35 +1,48 @@
        IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID. 200-ADD-CAMPSITE.                                            
        AUTHOR. JOHN CHIRPICH.                                                   
-       DATE-WRITTEN. OCT 31, 2024.                                              
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       SPECIAL-NAMES.                                                           
-           CRT STATUS IS KEY-STATUS.                                            
-       SOURCE-COMPUTER. X86.                                                    
-       INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.                                                            
-           SELECT FC-CAMPS ASSIGN TO './db/camps.dat'                           
-           ORGANIZATION IS INDEXED                                              
-           ACCESS MODE IS DYNAMIC                                               
-           RECORD KEY IS FS-CAMP-SUBCAMP.                                       
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD FC-CAMPS.                                                             
-       01 FS-CAMP.                                                              
-           88 EOF VALUE HIGH-VALUE.                                             
-           02 FS-CAMP-MAIN-CAMP PIC X(2).                                       
-           02 FS-CAMP-SUBCAMP PIC X(15).                                        
-           02 FS-CAMP-TOTAL-CAPACITY PIC 999.                                   
-           02 FS-CAMP-CAPACITY-LEFT PIC 999.                                    
-       WORKING-STORAGE SECTION.                                                 
-       01 KEY-STATUS PIC 9999.                                                  
-       01 WS-CAMP.                                                              
-               02 WS-CAMP-MAIN-CAMP PIC X(2).                                   
-               02 WS-CAMP-SUBCAMP PIC X(15).                                    
-               02 WS-CAMP-TOTAL-CAPACITY PIC 999.                               
-       01 WS-MSG PIC X(80).                                                     
-                                                                                
+       DATE-WRITTEN. OCT 31, 2024.
+      * MODIFICATION HISTORY
+      *   02-10-2025  JC  WRITES AN AUDIT RECORD TO CAMP_AUDIT.DAT EVERY
+      *                   TIME A CAMPSITE IS ADDED.
+      *   05-19-2025  JC  CAPACITY-LEFT IS NOW SEEDED FROM TOTAL CAPACITY
+      *                   WHEN A CAMPSITE IS ADDED INSTEAD OF BEING LEFT
+      *                   AT ZERO, SO NEW CAMPSITES SHOW AS AVAILABLE.
+      *   07-14-2025  JC  MAIN CAMP IS NOW VALIDATED AGAINST THE REAL
+      *                   CAMP LIST (LS, SM, PA) INSTEAD OF ACCEPTING
+      *                   ANY TWO CHARACTERS TYPED IN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPSEL.
+           COPY AUDTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPFD.
+           COPY AUDTFD.
+       WORKING-STORAGE SECTION.
+       01 KEY-STATUS PIC 9999.
+       01 WS-CAMP.
+               02 WS-CAMP-MAIN-CAMP PIC X(2).
+                       88 WS-VALID-MAIN-CAMP VALUES "LS" "SM" "PA".
+               02 WS-CAMP-SUBCAMP PIC X(15).
+               02 WS-CAMP-TOTAL-CAPACITY PIC 999.
+       01 WS-MSG PIC X(80).
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+              10  WS-CURRENT-YEAR    PIC  9(4).
+              10  WS-CURRENT-MONTH   PIC  9(2).
+              10  WS-CURRENT-DAY     PIC  9(2).
+           05  WS-CURRENT-TIME.
+              10  WS-CURRENT-HOUR    PIC  9(2).
+              10  WS-CURRENT-MINUTE  PIC  9(2).
+              10  WS-CURRENT-SECOND  PIC  9(2).
+              10  WS-CURRENT-MS      PIC  9(2).
+
        SCREEN SECTION.                                                          
        01 CLEAR-SCREEN.                                                         
                05 BLANK SCREEN.                                                 
@@ -77,16 +90,42 @@
            IF WS-CAMP-MAIN-CAMP IS NOT ZEROES AND
                    WS-CAMP-SUBCAMP IS NOT ZEROES AND
                    WS-CAMP-TOTAL-CAPACITY IS NOT ZEROES
+           IF NOT WS-VALID-MAIN-CAMP
+                   MOVE "INVALID MAIN CAMP - USE LS, SM, OR PA"
+                       TO WS-MSG
+           ELSE
            OPEN I-O FC-CAMPS
            MOVE WS-CAMP TO FS-CAMP
+           MOVE WS-CAMP-TOTAL-CAPACITY TO FS-CAMP-CAPACITY-LEFT
            WRITE FS-CAMP
            INVALID KEY MOVE "CAMP ALREADY EXISTS" TO WS-MSG
-           NOT INVALID KEY MOVE "CAMP ADDED" TO WS-MSG
+           NOT INVALID KEY
+                   MOVE "CAMP ADDED" TO WS-MSG
+                   PERFORM 220-WRITE-AUDIT
            END-WRITE
            CLOSE FC-CAMPS
            PERFORM 201-CLEAR-DATA
            END-IF
+           END-IF
            PERFORM 200-ADD-CAMP-MAIN.
+       220-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-HOUR TO AUD-TIME (1:2)
+           MOVE WS-CURRENT-MINUTE TO AUD-TIME (3:2)
+           MOVE WS-CURRENT-SECOND TO AUD-TIME (5:2)
+           MOVE WS-CURRENT-MS TO AUD-TIME (7:2)
+           MOVE "SYSTEM" TO AUD-USER
+           MOVE "ADD" TO AUD-ACTION
+           MOVE FS-CAMP-MAIN-CAMP TO AUD-MAIN-CAMP
+           MOVE FS-CAMP-SUBCAMP TO AUD-SUBCAMP
+           MOVE ZEROES TO AUD-BEFORE-TOTAL-CAPACITY
+           MOVE ZEROES TO AUD-BEFORE-CAPACITY-LEFT
+           MOVE FS-CAMP-TOTAL-CAPACITY TO AUD-AFTER-TOTAL-CAPACITY
+           MOVE FS-CAMP-CAPACITY-LEFT TO AUD-AFTER-CAPACITY-LEFT
+           OPEN EXTEND FC-CAMP-AUDIT
+           WRITE AUD-RECORD
+           CLOSE FC-CAMP-AUDIT.
           
        216-EXIT-WRAPPER.
            IF KEY-STATUS = 1003
