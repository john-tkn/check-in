@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 350-RECONCILE-RPT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. MAY 19, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPRSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPRFD.
+       WORKING-STORAGE SECTION.
+       01 WS-DETAIL-LINE.
+           02 WS-DTL-AREA PIC 9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-UNIT PIC 999.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-SU-ADULTS PIC Z9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-SU-YOUTH PIC Z9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-AC-ADULTS PIC Z9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-AC-YOUTH PIC Z9.
+       01 WS-DUMMY PIC X.
+       01 WS-DIFF-COUNT PIC 999.
+       01 WS-CAMPERS-DONE PIC 9.
+           88 WS-ALL-CAMPERS-DONE VALUE 1.
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       350-RECONCILE-RPT-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           MOVE ZEROES TO WS-DIFF-COUNT
+           MOVE ZEROES TO WS-CAMPERS-DONE
+           DISPLAY SPACE WITH BLANK SCREEN
+           DISPLAY "SIGNED-UP VS ACTUAL RECONCILIATION REPORT"
+           DISPLAY " "
+           DISPLAY "AREA   UNIT   SU-ADLT   SU-YTH   AC-ADLT   AC-YTH"
+           DISPLAY "-------------------------------------------------"
+           OPEN INPUT FC-CAMPERS
+           PERFORM 360-PRINT-CAMPER UNTIL WS-ALL-CAMPERS-DONE
+           CLOSE FC-CAMPERS
+           DISPLAY " "
+           IF WS-DIFF-COUNT = ZEROES
+                   DISPLAY "NO DIFFERENCES FOUND"
+           END-IF
+           DISPLAY "PRESS ENTER TO CONTINUE"
+           ACCEPT WS-DUMMY
+           EXIT PROGRAM.
+       360-PRINT-CAMPER.
+           READ FC-CAMPERS NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-CAMPERS-DONE
+               NOT AT END
+                   IF FD-ADULTS NOT = FD-ACTAUL-ADULTS OR
+                           FD-YOUTH NOT = FD-ACTUAL-YOUTH
+                       ADD 1 TO WS-DIFF-COUNT
+                       MOVE FD-CAMPER-AREA TO WS-DTL-AREA
+                       MOVE FD-CAMPER-UNIT TO WS-DTL-UNIT
+                       MOVE FD-ADULTS TO WS-DTL-SU-ADULTS
+                       MOVE FD-YOUTH TO WS-DTL-SU-YOUTH
+                       MOVE FD-ACTAUL-ADULTS TO WS-DTL-AC-ADULTS
+                       MOVE FD-ACTUAL-YOUTH TO WS-DTL-AC-YOUTH
+                       DISPLAY WS-DETAIL-LINE
+                   END-IF
+           END-READ.
