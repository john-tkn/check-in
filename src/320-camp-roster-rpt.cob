@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 320-CAMP-ROSTER-RPT.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. JAN 15, 2025.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPFD.
+       WORKING-STORAGE SECTION.
+       01 WS-DETAIL-LINE.
+           02 WS-DTL-MAIN-CAMP PIC X(2).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-SUBCAMP PIC X(15).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 WS-DTL-TOTAL-CAPACITY PIC ZZ9.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 WS-DTL-CAPACITY-LEFT PIC ZZ9.
+       01 WS-DUMMY PIC X.
+       01 WS-CAMPS-DONE PIC 9.
+           88 WS-ALL-CAMPS-DONE VALUE 1.
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       320-ROSTER-RPT-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           MOVE ZEROES TO WS-CAMPS-DONE
+           DISPLAY SPACE WITH BLANK SCREEN
+           DISPLAY "CAMPSITE ROSTER REPORT"
+           DISPLAY " "
+           DISPLAY "MAIN    SUBCAMP         TOTAL     CAPACITY"
+           DISPLAY "CAMP                    CAPACITY  LEFT"
+           DISPLAY "-------------------------------------------"
+           OPEN INPUT FC-CAMPS
+           PERFORM 330-PRINT-CAMP UNTIL WS-ALL-CAMPS-DONE
+           CLOSE FC-CAMPS
+           DISPLAY " "
+           DISPLAY "PRESS ENTER TO CONTINUE"
+           ACCEPT WS-DUMMY
+           EXIT PROGRAM.
+       330-PRINT-CAMP.
+           READ FC-CAMPS NEXT RECORD
+               AT END
+                   MOVE 1 TO WS-CAMPS-DONE
+               NOT AT END
+                   MOVE FS-CAMP-MAIN-CAMP TO WS-DTL-MAIN-CAMP
+                   MOVE FS-CAMP-SUBCAMP TO WS-DTL-SUBCAMP
+                   MOVE FS-CAMP-TOTAL-CAPACITY TO WS-DTL-TOTAL-CAPACITY
+                   MOVE FS-CAMP-CAPACITY-LEFT TO WS-DTL-CAPACITY-LEFT
+                   DISPLAY WS-DETAIL-LINE
+           END-READ.
