@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 300-ADD-CAMPER.
+       AUTHOR. JOHN CHIRPICH.
+       DATE-WRITTEN. NOV 12, 2024.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. X86.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CAMPRSEL.
+           COPY ROSTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CAMPRFD.
+           COPY ROSTFD.
+       WORKING-STORAGE SECTION.
+       01 KEY-STATUS PIC 9999.
+       01 WS-CAMPER.
+               02 WS-CAMPER-AREA PIC 9.
+               02 WS-CAMPER-UNIT PIC 999.
+               02 WS-CAMPER-ADULTS PIC 99.
+               02 WS-CAMPER-YOUTH PIC 99.
+       01 WS-MSG PIC X(80).
+       01 WS-ROST-SEQ PIC 999.
+       01 WS-ROST-NAME PIC X(30).
+       01 WS-ROST-TYPE PIC X(01).
+       01 WS-DISPLAY-TROOP-AREA PIC 9.
+       01 WS-DISPLAY-TROOP-UNIT PIC 999.
+       LINKAGE SECTION.
+       01 WS-RETURN-CD PIC 9.
+       SCREEN SECTION.
+       01 CLEAR-SCREEN.
+               05 BLANK SCREEN.
+       01 SS-CAMPER-ENTRY AUTO.
+           05 LINE 1 COL 35 VALUE IS "ADD CAMPERS".
+           05 LINE 12 COL 2 VALUE IS "TROOP AREA:".
+           05 PIC 9 USING WS-CAMPER-AREA.
+           05 LINE 13 COL 2 VALUE IS "TROOP UNIT:".
+           05 PIC 999 USING WS-CAMPER-UNIT.
+           05 LINE 14 COL 2 VALUE IS "SIGNED UP ADULTS:".
+           05 PIC 99 USING WS-CAMPER-ADULTS.
+           05 LINE 15 COL 2 VALUE IS "SIGNED UP YOUTH:".
+           05 PIC 99 USING WS-CAMPER-YOUTH.
+       01 SS-ROSTER-ENTRY AUTO.
+           05 LINE 1 COL 30 VALUE IS "ADD NAMED ROSTER MEMBER".
+           05 LINE 3 COL 2 VALUE IS "TROOP:".
+           05 LINE 3 COL 10 PIC 9 USING WS-DISPLAY-TROOP-AREA.
+           05 LINE 3 COL 12 PIC 999 USING WS-DISPLAY-TROOP-UNIT.
+           05 LINE 12 COL 2 VALUE IS "NAME:".
+           05 PIC X(30) USING WS-ROST-NAME.
+           05 LINE 13 COL 2 VALUE IS "TYPE (A=ADULT, Y=YOUTH):".
+           05 PIC X USING WS-ROST-TYPE.
+           05 LINE 23 COL 1 VALUE IS "F3 - DONE   F9 - ADD NAME".
+       01 SS-MESSAGE.
+           05 LINE 24 COL 1 PIC X(80) USING WS-MSG
+           FOREGROUND-COLOR IS 2.
+       PROCEDURE DIVISION USING WS-RETURN-CD.
+       300-ADD-CAMPER-MAIN.
+           MOVE ZEROES TO WS-RETURN-CD
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE ZEROS TO KEY-STATUS
+           MOVE SPACES TO WS-MSG
+           DISPLAY SS-CAMPER-ENTRY
+           ACCEPT SS-CAMPER-ENTRY
+           IF KEY-STATUS = 1009
+                   PERFORM 310-ADD-CAMPER
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 300-ADD-CAMPER-MAIN
+           END-IF
+           EVALUATE KEY-STATUS
+                   WHEN 1003
+                           PERFORM 316-EXIT-WRAPPER
+                   WHEN 0000
+                           PERFORM 300-ADD-CAMPER-MAIN
+                   WHEN 1009
+                           PERFORM 310-ADD-CAMPER
+           END-EVALUATE.
+       301-CLEAR-DATA.
+           MOVE ZEROES TO WS-CAMPER-AREA
+           MOVE ZEROES TO WS-CAMPER-UNIT
+           MOVE ZEROES TO WS-CAMPER-ADULTS
+           MOVE ZEROES TO WS-CAMPER-YOUTH.
+       310-ADD-CAMPER.
+           IF WS-CAMPER-UNIT IS NOT ZEROES AND
+                   (WS-CAMPER-ADULTS IS NOT ZEROES OR
+                   WS-CAMPER-YOUTH IS NOT ZEROES)
+           MOVE WS-CAMPER-AREA TO FD-CAMPER-AREA
+           MOVE WS-CAMPER-UNIT TO FD-CAMPER-UNIT
+           MOVE WS-CAMPER-ADULTS TO FD-ADULTS
+           MOVE WS-CAMPER-YOUTH TO FD-YOUTH
+           MOVE ZEROES TO FD-ACTAUL-ADULTS
+           MOVE ZEROES TO FD-ACTUAL-YOUTH
+           SET FD-NOT-CHECKED-IN TO TRUE
+           MOVE SPACES TO FD-ASSIGNED-MAIN-CAMP
+           MOVE SPACES TO FD-ASSIGNED-SUBCAMP
+           OPEN I-O FC-CAMPERS
+           WRITE FD-CAMPER
+           INVALID KEY MOVE "TROOP ALREADY EXISTS" TO WS-MSG
+           NOT INVALID KEY MOVE "CAMPER ADDED" TO WS-MSG
+           END-WRITE
+           CLOSE FC-CAMPERS
+           IF WS-MSG = "CAMPER ADDED"
+                   MOVE ZEROES TO WS-ROST-SEQ
+                   OPEN I-O FC-ROSTER
+                   PERFORM 320-ENTER-ROSTER-NAMES
+           END-IF
+           PERFORM 301-CLEAR-DATA
+           END-IF
+           PERFORM 300-ADD-CAMPER-MAIN.
+       320-ENTER-ROSTER-NAMES.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SS-MESSAGE
+           MOVE SPACES TO WS-MSG
+           MOVE SPACES TO WS-ROST-NAME
+           MOVE SPACES TO WS-ROST-TYPE
+           MOVE WS-CAMPER-AREA TO WS-DISPLAY-TROOP-AREA
+           MOVE WS-CAMPER-UNIT TO WS-DISPLAY-TROOP-UNIT
+           DISPLAY SS-ROSTER-ENTRY
+           ACCEPT SS-ROSTER-ENTRY
+           IF KEY-STATUS = 1003
+                   CLOSE FC-ROSTER
+           END-IF
+           IF KEY-STATUS = 0000
+                   PERFORM 320-ENTER-ROSTER-NAMES
+           END-IF
+           IF KEY-STATUS = 1009
+                   PERFORM 330-WRITE-ROSTER-NAME
+                   PERFORM 320-ENTER-ROSTER-NAMES
+           END-IF.
+       330-WRITE-ROSTER-NAME.
+           ADD 1 TO WS-ROST-SEQ
+           MOVE WS-CAMPER-AREA TO ROST-AREA
+           MOVE WS-CAMPER-UNIT TO ROST-UNIT
+           MOVE WS-ROST-SEQ TO ROST-SEQ
+           MOVE WS-ROST-NAME TO ROST-NAME
+           MOVE WS-ROST-TYPE TO ROST-TYPE
+           WRITE ROST-RECORD
+               INVALID KEY
+                   MOVE "NAME NOT SAVED - DUPLICATE SEQUENCE" TO WS-MSG
+           END-WRITE.
+       316-EXIT-WRAPPER.
+           IF KEY-STATUS = 1003
+                   EVALUATE WS-CAMPER-UNIT
+                           WHEN ZEROES
+                                   EXIT PROGRAM
+                           WHEN NOT ZEROES
+                                   PERFORM 301-CLEAR-DATA
+                   END-EVALUATE
+           END-IF.
